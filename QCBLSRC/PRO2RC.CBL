@@ -0,0 +1,190 @@
+       PROCESS APOST.
+      ****************************************************************
+      *                                                              *
+      *    PROGRAMME: PRO2RC                                         *
+      *    BATCH RECONCILIATION OF PROVIDE1 AGAINST THE ARTICLE      *
+      *    MASTER (ARTMAS) THAT ART202 READS. PRINTS AN EXCEPTION    *
+      *    REPORT LISTING PROVIDERS WITH NO ARTICLES ON FILE AND     *
+      *    ARTICLES WHOSE PROVIDER NO LONGER EXISTS ON PROVIDE1.     *
+      *                                                              *
+      *    NOTE: ARTMAS'S DDS SOURCE IS NOT PART OF THIS LIBRARY -   *
+      *    ART202 IS CALLED FROM PRO201 AS AN EXTERNAL PROGRAM AND   *
+      *    ITS ARTICLE MASTER LIVES ELSEWHERE. ARTMAS/DDS-FARTMAS    *
+      *    REFLECTS THE KEYS (ARTID PRIMARY, ARPRID ALTERNATE WITH   *
+      *    DUPLICATES) THAT A RECONCILIATION AGAINST PROVIDE1 NEEDS. *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. PRO2RC.
+       AUTHOR. FORUM AS/400.
+
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+      *---------------------*
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+       FILE-CONTROL.
+
+           SELECT PROVIDE1 ASSIGN DATABASE-PROVIDE1
+                             ORGANIZATION INDEXED
+                             ACCESS MODE  DYNAMIC
+                             RECORD KEY   EXTERNALLY-DESCRIBED-KEY.
+
+           SELECT ARTMAS   ASSIGN DATABASE-ARTMAS
+                             ORGANIZATION INDEXED
+                             ACCESS MODE  DYNAMIC
+                             RECORD KEY   ARTID
+                             ALTERNATE RECORD KEY ARPRID
+                                       WITH DUPLICATES.
+
+           SELECT PRO2RCP  ASSIGN PRINTER-PRO2RCP
+                           ORGANIZATION SEQUENTIAL.
+
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+      *------------*
+
+       FD  PROVIDE1.
+       01  PRO-REC.
+           COPY DDS-FPROV IN PROVIDE1.
+
+       FD  ARTMAS.
+       01  ART-REC.
+           COPY DDS-FARTMAS IN ARTMAS.
+
+       FD  PRO2RCP.
+       01  PRO2RCP-REC        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+
+       01  HDR01-OUT.
+           COPY DDS-HDR01-O    IN PRO2RCP.
+       01  DTL01-OUT.
+           COPY DDS-DTL01-O    IN PRO2RCP.
+
+       01  IND-ON            PIC 1       VALUE B'1'.
+       01  IND-OFF           PIC 1       VALUE B'0'.
+
+       01  PROV-SW           PIC X.
+              88 PROV-EOF    VALUE 'E'.
+              88 PROV-NOF    VALUE 'N'.
+
+       01  ART-SW            PIC X.
+              88 ART-EOF     VALUE 'E'.
+              88 ART-NOF     VALUE 'N'.
+
+       01  ART-COUNT         PIC 9(5)    COMP-3.
+       01  EXCEPTION-COUNT   PIC 9(5)    COMP-3    VALUE 0.
+
+       PROCEDURE DIVISION.
+      ********************
+
+       MAIN-LINE.
+           PERFORM INIT-RTN
+           PERFORM PASS1-RTN
+           PERFORM PASS2-RTN
+           PERFORM TERM-RTN
+           STOP RUN.
+
+      * OPEN FILES AND PRINT THE REPORT HEADER -------------
+       INIT-RTN.
+           OPEN INPUT  PROVIDE1
+                INPUT  ARTMAS
+                OUTPUT PRO2RCP
+           WRITE PRO2RCP-REC FROM HDR01-O AFTER ADVANCING PAGE.
+
+      * PASS 1 - EVERY PROVIDER MUST HAVE AT LEAST ONE ARTICLE
+       PASS1-RTN.
+           MOVE LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY IN PRO-REC
+           START PROVIDE1 KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY     SET PROV-EOF TO TRUE
+                 NOT INVALID KEY SET PROV-NOF TO TRUE
+           END-START
+           PERFORM UNTIL PROV-EOF
+              READ PROVIDE1 NEXT
+                   AT END SET PROV-EOF TO TRUE
+              END-READ
+              IF PROV-NOF
+                 PERFORM COUNT-ARTICLES-RTN
+                 IF ART-COUNT = 0
+                    PERFORM PRINT-NO-ARTICLES-RTN
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+      * COUNT ARTMAS RECORDS FOR THE CURRENT PROVIDER ------
+       COUNT-ARTICLES-RTN.
+           MOVE 0 TO ART-COUNT
+           MOVE PRID IN PRO-REC TO ARPRID IN ART-REC
+           START ARTMAS KEY IS NOT LESS THAN ARPRID
+                 INVALID KEY     SET ART-EOF TO TRUE
+                 NOT INVALID KEY SET ART-NOF TO TRUE
+           END-START
+           PERFORM UNTIL ART-EOF
+              READ ARTMAS NEXT
+                   AT END SET ART-EOF TO TRUE
+              END-READ
+              IF ART-NOF AND ARPRID IN ART-REC = PRID IN PRO-REC
+                 ADD 1 TO ART-COUNT
+              ELSE
+                 SET ART-EOF TO TRUE
+              END-IF
+           END-PERFORM.
+
+       PRINT-NO-ARTICLES-RTN.
+           ADD 1 TO EXCEPTION-COUNT
+           MOVE 'NO ARTICLES ON FILE'  TO DTEXCPT IN DTL01-O
+           MOVE PRID   IN PRO-REC      TO DTKEY   IN DTL01-O
+           MOVE PRNAME IN PRO-REC      TO DTDESC  IN DTL01-O
+           WRITE PRO2RCP-REC FROM DTL01-O AFTER ADVANCING 1 LINE.
+
+      * PASS 2 - EVERY ARTICLE MUST POINT TO A REAL PROVIDER
+       PASS2-RTN.
+           MOVE LOW-VALUES TO ARTID IN ART-REC
+           START ARTMAS KEY IS NOT LESS THAN ARTID
+                 INVALID KEY     SET ART-EOF TO TRUE
+                 NOT INVALID KEY SET ART-NOF TO TRUE
+           END-START
+           PERFORM UNTIL ART-EOF
+              READ ARTMAS NEXT
+                   AT END SET ART-EOF TO TRUE
+              END-READ
+              IF ART-NOF
+                 MOVE ARPRID IN ART-REC TO EXTERNALLY-DESCRIBED-KEY
+                                            IN PRO-REC
+                 READ PROVIDE1 RECORD
+                      KEY IS EXTERNALLY-DESCRIBED-KEY
+                      INVALID KEY
+                         PERFORM PRINT-ORPHAN-RTN
+                 END-READ
+              END-IF
+           END-PERFORM.
+
+       PRINT-ORPHAN-RTN.
+           ADD 1 TO EXCEPTION-COUNT
+           MOVE 'ORPHANED ARTICLE'      TO DTEXCPT IN DTL01-O
+           MOVE ARTID  IN ART-REC       TO DTKEY   IN DTL01-O
+           MOVE ARDESC IN ART-REC       TO DTDESC  IN DTL01-O
+           WRITE PRO2RCP-REC FROM DTL01-O AFTER ADVANCING 1 LINE.
+
+      * CLOSE FILES ------------------------------------------
+       TERM-RTN.
+           IF EXCEPTION-COUNT = 0
+              MOVE 'NO EXCEPTIONS FOUND' TO DTEXCPT IN DTL01-O
+              MOVE SPACES                TO DTKEY   IN DTL01-O
+                                             DTDESC  IN DTL01-O
+              WRITE PRO2RCP-REC FROM DTL01-O AFTER ADVANCING 1 LINE
+           END-IF
+           CLOSE PROVIDE1 ARTMAS PRO2RCP.

@@ -26,7 +26,7 @@
 
            SELECT PROVIDE1 ASSIGN DATABASE-PROVIDE1
                              ORGANIZATION INDEXED
-                             ACCESS MODE  SEQUENTIAL
+                             ACCESS MODE  DYNAMIC
                              RECORD KEY   EXTERNALLY-DESCRIBED-KEY.
 
            SELECT PRO201D  ASSIGN WORKSTATION-PRO201D
@@ -36,6 +36,17 @@
                            FILE STATUS IS A
                            CONTROL-AREA F-KEYS.
 
+           SELECT PRO201P  ASSIGN PRINTER-PRO201P
+                           ORGANIZATION SEQUENTIAL.
+
+           SELECT AUDIT1   ASSIGN DATABASE-AUDIT1
+                           ORGANIZATION SEQUENTIAL.
+
+           SELECT RESTART1 ASSIGN DATABASE-RESTART1
+                             ORGANIZATION INDEXED
+                             ACCESS MODE  DYNAMIC
+                             RECORD KEY   RSTKEY.
+
        DATA DIVISION.
       ***************
 
@@ -49,6 +60,17 @@
        FD  PRO201D.
        01  PRO201D-REC         PIC X(366).
 
+       FD  PRO201P.
+       01  PRO201P-REC         PIC X(132).
+
+       FD  AUDIT1.
+       01  AUD-REC.
+           COPY DDS-FAUDIT     IN AUDIT1.
+
+       FD  RESTART1.
+       01  RST-REC.
+           COPY DDS-FRESTART   IN RESTART1.
+
        WORKING-STORAGE SECTION.
       *-----------------------*
 
@@ -67,7 +89,19 @@
        01  FMT02-IN.
            COPY DDS-FMT02-I    IN PRO201D.
 
+       01  HDR01-OUT.
+           COPY DDS-HDR01-O    IN PRO201P.
+       01  DTL01-OUT.
+           COPY DDS-DTL01-O    IN PRO201P.
+
        01  PRID-WRK            LIKE PRID IN PRO-REC.
+       01  ART-STATUS          PIC 9(2).
+       01  RESTART-RRN         PIC 9(4)    COMP-3    VALUE 0.
+
+       01  AUD-CURR-DATE.
+           05 AUD-CD-DATE8      PIC 9(8).
+           05 AUD-CD-TIME6      PIC 9(6).
+           05 FILLER            PIC X(7).
 
        01  F-KEYS.
            05 F             PIC XX.
@@ -75,6 +109,8 @@
               88 F12        VALUE '12'.
       *    ATTENTION PAGEDOWN = 90 AND PAGEUP = 91 ALWAYS !
               88 PAGEDOWN   VALUE '90'.
+              88 FPRINT     VALUE '06'.
+           05 WSID          PIC X(10).
 
        01  END-OF-FILE          PIC X.
               88 EOF            VALUE 'E'.
@@ -92,6 +128,12 @@
        01  STEP01         PIC X.
        01  STEP02         PIC X.
        01  TELLER         PIC 9(3)    COMP-3.
+       01  SAVPOSPRID     PIC X(6)    VALUE SPACES.
+       01  SAVFLTSTS      PIC X(1)    VALUE SPACES.
+       01  SAVKEY01       PIC X(6).
+       01  SAVEOF01       PIC 1.
+       01  PRNLIN         PIC 9(3)    COMP-3.
+       01  PRNMAX         PIC 9(3)    COMP-3    VALUE 60.
 
       * VARIABLES TO IDENTIFY THE PANEL STEP
        01  PRP              PIC X       VALUE 'P'.
@@ -100,6 +142,7 @@
        01  CHK              PIC X       VALUE 'C'.
        01  ACT              PIC X       VALUE 'A'.
        01  LOAD             PIC X       VALUE 'L'.
+       01  PRN              PIC X       VALUE 'R'.
 
        PROCEDURE DIVISION.
       ********************
@@ -138,6 +181,8 @@
                PERFORM CHK01
              WHEN ACT
                PERFORM ACT01
+             WHEN PRN
+               PERFORM PRN01
            END-EVALUATE.
 
       * PREPARE SUBFILE --------------------
@@ -147,12 +192,27 @@
            WRITE PRO201D-REC FROM CTL01-O FORMAT IS 'CTL01'
            END-WRITE
            MOVE IND-OFF TO IN30
-           MOVE ZERO TO SAVRRN01
-
+           MOVE RESTART-RRN TO SAVRRN01
+           MOVE ZERO TO RESTART-RRN
+
+           IF POSPRID IN CTL01-I NOT = SPACES
+              MOVE POSPRID IN CTL01-I TO EXTERNALLY-DESCRIBED-KEY
+                                          IN PRO-REC
+              START PROVIDE1 KEY IS NOT LESS THAN
+                    EXTERNALLY-DESCRIBED-KEY
+                    INVALID KEY     MOVE IND-ON  TO IN80
+                    NOT INVALID KEY MOVE IND-OFF TO IN80
+              END-START
+           ELSE
+              MOVE IND-OFF TO IN80
+           END-IF
 
-             READ PROVIDE1
-                  AT END MOVE IND-ON TO IN80
-             END-READ
+           IF IN80 NOT = IND-ON
+              READ PROVIDE1 NEXT
+                   AT END MOVE IND-ON TO IN80
+              END-READ
+              PERFORM SKP01
+           END-IF
              MOVE LOAD TO STEP01
 
 
@@ -169,13 +229,66 @@
                MOVE CORR FPROV    TO SFL01-O
                WRITE SUBFILE PRO201D-REC FROM SFL01-O
                              FORMAT IS 'SFL01'
-               READ PROVIDE1
+               READ PROVIDE1 NEXT
                     AT END MOVE IND-ON TO IN80
                END-READ
+               PERFORM SKP01
            END-PERFORM
            MOVE RRN01 TO SAVRRN01
+           PERFORM RST-SAVE
            MOVE DSP TO STEP01
 
+      * SKIP PROVIDERS NOT MATCHING THE STATUS FILTER -----
+       SKP01.
+           PERFORM UNTIL IN80 = IND-ON
+                         OR FLTSTS IN CTL01-I = SPACES
+                         OR PRSTAT IN PRO-REC = FLTSTS IN CTL01-I
+               READ PROVIDE1 NEXT
+                    AT END MOVE IND-ON TO IN80
+               END-READ
+           END-PERFORM.
+
+      * SAVE PROVIDE1'S CURRENT SEQUENTIAL POSITION SO A ONE-OFF
+      * KEYED READ OR SCAN ELSEWHERE CAN PUT IT BACK AFTERWARDS --
+       SVP01.
+           MOVE IN80                                TO SAVEOF01
+           MOVE EXTERNALLY-DESCRIBED-KEY IN PRO-REC TO SAVKEY01.
+
+      * RESTORE PROVIDE1 TO THE POSITION SAVED BY SVP01 ----
+       RSP01.
+           IF SAVEOF01 NOT = IND-ON
+              MOVE SAVKEY01 TO EXTERNALLY-DESCRIBED-KEY IN PRO-REC
+              START PROVIDE1 KEY IS NOT LESS THAN
+                    EXTERNALLY-DESCRIBED-KEY
+                    INVALID KEY     MOVE IND-ON  TO IN80
+                    NOT INVALID KEY MOVE IND-OFF TO IN80
+              END-START
+           END-IF.
+
+      * CHECKPOINT THE RESUME POINT FOR THIS WORKSTATION --
+       RST-SAVE.
+           MOVE WSID IN F-KEYS               TO RSTKEY  IN FRESTART
+           MOVE SAVRRN01                      TO RSTRRN  IN FRESTART
+      * IN80 ON HERE MEANS THE PAGE LOAD RAN OUT OF PROVIDERS, SO
+      * EXTERNALLY-DESCRIBED-KEY STILL HOLDS THE LAST ONE READ, NOT
+      * A "NEXT" ONE - CHECKPOINT HIGH-VALUES SO A RESUMED SESSION
+      * STARTS BACK AT END OF FILE INSTEAD OF REPEATING THAT ROW.
+           IF IN80 = IND-ON
+              MOVE HIGH-VALUES TO RSTPRID IN FRESTART
+           ELSE
+              MOVE EXTERNALLY-DESCRIBED-KEY IN PRO-REC
+                                               TO RSTPRID IN FRESTART
+           END-IF
+      * WRITE FIRST AND FALL BACK TO REWRITE ON A DUPLICATE KEY,
+      * RATHER THAN A KEYED READ INTO RST-REC FIRST - THAT WOULD
+      * OVERWRITE THE RSTRRN/RSTPRID JUST SET ABOVE WITH WHATEVER
+      * WAS ALREADY ON DISK BEFORE THE REWRITE WROTE IT BACK OUT,
+      * FREEZING THE CHECKPOINT AT ITS FIRST-EVER VALUE.
+           WRITE RST-REC
+                INVALID KEY
+                   REWRITE RST-REC
+           END-WRITE.
+
       * DISPLAY PANEL  ---------------------
        DSP01.
 
@@ -203,10 +316,63 @@
                MOVE PRP TO STEP01
              WHEN PAGEDOWN
                MOVE LOAD TO STEP01
+             WHEN FPRINT
+               MOVE PRN TO STEP01
              WHEN OTHER
-               MOVE CHK TO STEP01
+               IF POSPRID IN CTL01-I NOT = SAVPOSPRID
+                  OR FLTSTS  IN CTL01-I NOT = SAVFLTSTS
+                  MOVE POSPRID IN CTL01-I TO SAVPOSPRID
+                  MOVE FLTSTS  IN CTL01-I TO SAVFLTSTS
+                  MOVE PRP TO STEP01
+               ELSE
+                  MOVE CHK TO STEP01
+               END-IF
            END-EVALUATE.
 
+      * PRINT PROVIDER LISTING -------------
+       PRN01.
+           PERFORM SVP01
+           OPEN OUTPUT PRO201P
+           MOVE LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY IN PRO-REC
+           START PROVIDE1 KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY     MOVE IND-ON  TO IN80
+                 NOT INVALID KEY MOVE IND-OFF TO IN80
+           END-START
+           WRITE PRO201P-REC FROM HDR01-O AFTER ADVANCING PAGE
+           MOVE 0 TO PRNLIN
+           IF IN80 NOT = IND-ON
+              READ PROVIDE1 NEXT
+                   AT END MOVE IND-ON TO IN80
+              END-READ
+              PERFORM SKP01
+           END-IF
+           PERFORM UNTIL IN80 = IND-ON
+              IF PRNLIN >= PRNMAX
+                 WRITE PRO201P-REC FROM HDR01-O AFTER ADVANCING PAGE
+                 MOVE 0 TO PRNLIN
+              END-IF
+              MOVE PRID IN PRO-REC    TO DTPRID   IN DTL01-O
+              MOVE PRNAME IN PRO-REC  TO DTNAME   IN DTL01-O
+              MOVE PRCITY IN PRO-REC  TO DTCITY   IN DTL01-O
+              MOVE PRSTATE IN PRO-REC TO DTSTATE  IN DTL01-O
+              MOVE PRSTAT IN PRO-REC  TO DTSTAT   IN DTL01-O
+              WRITE PRO201P-REC FROM DTL01-O AFTER ADVANCING 1 LINE
+              ADD 1 TO PRNLIN
+              READ PROVIDE1 NEXT
+                   AT END MOVE IND-ON TO IN80
+              END-READ
+              PERFORM SKP01
+           END-PERFORM
+           CLOSE PRO201P
+      * THE SCAN ABOVE RAN PROVIDE1 TO TRUE END OF FILE - PUT THE
+      * SEQUENTIAL POSITION BACK WHERE THE SUBFILE BROWSE LEFT IT
+      * BEFORE HANDING CONTROL BACK, INSTEAD OF LETTING PRP01's
+      * POSPRID-ONLY PATH (WHICH DOES NOTHING WHEN POSPRID IS
+      * BLANK) TRY TO REPOSITION FROM TRUE EOF.
+           PERFORM RSP01
+           MOVE PRP TO STEP01.
+
       * CHECK DISPLAY  ---------------------
        CHK01.
            MOVE ACT TO STEP01
@@ -236,31 +402,60 @@
            MOVE IND-OFF TO IN33
       * PERFORM ACTION ---------------------
        ACT01.
-             READ SUBFILE PRO201D NEXT MODIFIED
-                                 INTO SFL01-I FORMAT IS 'SFL01'
-                   AT END SET EOF TO TRUE
-                   NOT AT END SET NOF TO TRUE
-             END-READ
-             IF NOF
-                IF OPT01 IN SFL01-I = 2
-                   MOVE 2   TO PANEL
-                   MOVE CORR SFL01-I TO SFL01-O
-                   MOVE 0   TO OPT01 IN SFL01-O
-                   REWRITE SUBFILE PRO201D-REC FROM SFL01-O
-                       FORMAT IS 'SFL01'
-
-                END-IF
-                IF OPT01 IN SFL01-I = 5
-                   MOVE PRID IN SFL01-I TO PRID-WRK
-                   CALL "ART202" USING  PRID-WRK
-                   MOVE CORR SFL01-I TO SFL01-O
-                   MOVE 0   TO OPT01 IN SFL01-O
-                   REWRITE SUBFILE PRO201D-REC FROM SFL01-O
-                       FORMAT IS 'SFL01'
-                END-IF
-             ELSE
-                MOVE DSP TO STEP01
-             END-IF.
+           MOVE DSP TO STEP01
+           READ SUBFILE PRO201D NEXT MODIFIED
+                               INTO SFL01-I FORMAT IS 'SFL01'
+                 AT END SET EOF TO TRUE
+                 NOT AT END SET NOF TO TRUE
+           END-READ
+           PERFORM UNTIL EOF
+              MOVE PRID IN SFL01-I TO PRID-WRK
+              EVALUATE OPT01 IN SFL01-I
+                WHEN 2
+                   PERFORM AUD01
+      * DON'T LET A DRILL-DOWN CUT THE LOOP OFF WHILE AN EARLIER
+      * ROW'S ART202 FAILURE STILL HAS A MESSAGE QUEUED FOR DSP01 -
+      * THE PANEL SWITCH BELOW SKIPS DSP01 ENTIRELY, SO A PENDING
+      * MSG35 WOULD OTHERWISE NEVER REACH THE SCREEN.
+                   IF IN35 NOT = IND-ON
+                      MOVE 2   TO PANEL
+                      MOVE PRP TO STEP02
+                   END-IF
+                WHEN 5
+                   PERFORM AUD01
+                   MOVE 0 TO ART-STATUS
+                   CALL "ART202" USING PRID-WRK, ART-STATUS
+                   IF ART-STATUS NOT = ZERO
+                      MOVE IND-ON TO IN35
+                      MOVE 'NO ARTICLES FOR THIS PROVIDER'
+                                          TO MSG35 IN CTL01-O
+                      MOVE DSP TO STEP01
+                   END-IF
+              END-EVALUATE
+              MOVE CORR SFL01-I TO SFL01-O
+              MOVE 0   TO OPT01 IN SFL01-O
+              REWRITE SUBFILE PRO201D-REC FROM SFL01-O
+                   FORMAT IS 'SFL01'
+              IF PANEL = 2
+                 SET EOF TO TRUE
+              ELSE
+                 READ SUBFILE PRO201D NEXT MODIFIED
+                                     INTO SFL01-I FORMAT IS 'SFL01'
+                       AT END SET EOF TO TRUE
+                       NOT AT END SET NOF TO TRUE
+                 END-READ
+              END-IF
+           END-PERFORM.
+
+      * APPEND AN AUDIT TRAIL ROW FOR THIS SELECTION -----
+       AUD01.
+           MOVE PRID-WRK           TO AUPRID IN FAUDIT
+           MOVE OPT01 IN SFL01-I   TO AUOPT  IN FAUDIT
+           MOVE WSID  IN F-KEYS    TO AUWSID IN FAUDIT
+           MOVE FUNCTION CURRENT-DATE TO AUD-CURR-DATE
+           MOVE AUD-CD-DATE8       TO AUDATE IN FAUDIT
+           MOVE AUD-CD-TIME6       TO AUTIME IN FAUDIT
+           WRITE AUD-REC.
 
        PNL02.
 
@@ -291,23 +486,71 @@
                WHEN F3
                  MOVE 1   TO PANEL
                  MOVE PRP TO STEP02
-                 MOVE PRP TO STEP01
+      * ACT01 CAN LEAVE A LATER OPTION-5 ROW ON THIS PAGE STILL
+      * PENDING (OPT01 NOT YET CLEARED) WHEN A DRILL-DOWN CUT ITS
+      * LOOP SHORT - A FRESH PRP01 RELOAD WOULD SILENTLY DISCARD
+      * THAT SELECTION, SO GO BACK TO THE EXISTING SUBFILE (LIKE
+      * F12 ALREADY DOES) INSTEAD OF FORCING A RELOAD FROM HERE.
+                 MOVE DSP TO STEP01
                WHEN F12
                  SUBTRACT 1 FROM PANEL
                  MOVE PRP TO STEP02
                  MOVE DSP TO STEP01
                WHEN OTHER
+                 PERFORM SAV02
                  SUBTRACT 1 FROM PANEL
                  MOVE PRP TO STEP02
            END-EVALUATE.
 
+      * SAVE PROVIDER CHANGES FROM PANEL 02 ---
+       SAV02.
+      * THE KEYED RANDOM READ BELOW SHARES PROVIDE1's CURSOR WITH THE
+      * SUBFILE'S PLAIN SEQUENTIAL BROWSE (PRP01/LOD01 READ NEXT) -
+      * SAVE THE BROWSE POSITION SO IT CAN BE PUT BACK AFTERWARDS.
+           PERFORM SVP01
+           MOVE PRID IN FMT02-I         TO EXTERNALLY-DESCRIBED-KEY
+                                            IN FPROV
+           READ PROVIDE1 RECORD
+                KEY IS EXTERNALLY-DESCRIBED-KEY
+                INVALID KEY
+                   MOVE IND-ON TO IN35
+                   MOVE 'PROVIDER NOT FOUND - CHANGES NOT SAVED'
+                                             TO MSG35 IN CTL01-O
+                NOT INVALID KEY
+                   MOVE CORRESPONDING FMT02-I TO FPROV
+                   MOVE FUNCTION CURRENT-DATE   TO AUD-CURR-DATE
+                   MOVE AUD-CD-DATE8             TO PRUPDT
+                   MOVE WSID IN F-KEYS           TO PRUSER
+                   REWRITE PRO-REC
+           END-READ
+           PERFORM RSP01.
+
         PGM-INIT.
            MOVE 1    TO PANEL
            MOVE PRP  TO STEP01
            MOVE PRP  TO STEP02
-           OPEN INPUT PROVIDE1
-                I-O   PRO201D.
+      * COPY DDS-CTL01-I CARRIES NO VALUE CLAUSE, SO POSPRID/FLTSTS
+      * START AS UNDEFINED STORAGE - INITIALIZE BEFORE PRP01/SKP01
+      * EVER READ THEM, THE SAME WAY SAVPOSPRID/SAVFLTSTS ARE.
+           MOVE SPACES TO CTL01-IN
+           OPEN I-O  PROVIDE1
+                I-O  PRO201D
+                I-O  RESTART1
+                EXTEND AUDIT1
+           PERFORM RST-INIT.
+
+      * RESTORE THE OPERATOR'S LAST POSITION, IF ANY --
+       RST-INIT.
+           MOVE WSID IN F-KEYS TO RSTKEY IN FRESTART
+           READ RESTART1 RECORD
+                KEY IS RSTKEY IN FRESTART
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   MOVE RSTPRID IN FRESTART TO POSPRID IN CTL01-I
+                   MOVE RSTRRN  IN FRESTART TO RESTART-RRN
+           END-READ.
 
         PGM-END.
-           CLOSE  PRO201D PROVIDE1
+           CLOSE  PRO201D PROVIDE1 AUDIT1 RESTART1
            STOP RUN.

@@ -0,0 +1,122 @@
+       PROCESS APOST.
+      ****************************************************************
+      *                                                              *
+      *    PROGRAMME: PRO2EX                                         *
+      *    BATCH EXTRACT OF PROVIDE1 TO A FLAT INTERFACE FILE FOR    *
+      *    THE DOWNSTREAM AP SYSTEM. READS PROVIDE1 END TO END AND   *
+      *    WRITES ONE FIXED-LENGTH APEXTR RECORD PER PROVIDER.       *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. PRO2EX.
+       AUTHOR. FORUM AS/400.
+
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+      *---------------------*
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------*
+       FILE-CONTROL.
+
+           SELECT PROVIDE1 ASSIGN DATABASE-PROVIDE1
+                             ORGANIZATION INDEXED
+                             ACCESS MODE  DYNAMIC
+                             RECORD KEY   EXTERNALLY-DESCRIBED-KEY.
+
+           SELECT APEXTR   ASSIGN DATABASE-APEXTR
+                           ORGANIZATION SEQUENTIAL.
+
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+      *------------*
+
+       FD  PROVIDE1.
+       01  PRO-REC.
+           COPY DDS-FPROV IN PROVIDE1.
+
+      * FLAT INTERFACE RECORD FOR THE AP SYSTEM - LAYOUT IS OWNED BY
+      * THIS EXTRACT, NOT BY A DDS SOURCE, SO IT IS DECLARED DIRECTLY
+      * RATHER THAN VIA A COPYBOOK.
+       FD  APEXTR.
+       01  APEXTR-REC.
+           05  AXPRID              PIC X(6).
+           05  AXNAME              PIC X(30).
+           05  AXADDR              PIC X(30).
+           05  AXCITY              PIC X(20).
+           05  AXSTATE             PIC X(2).
+           05  AXZIP               PIC X(10).
+           05  AXPHONE             PIC X(15).
+           05  AXSTAT              PIC X(1).
+           05  AXCAT               PIC X(3).
+           05  AXEXTDT             PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+
+       01  IND-ON            PIC 1       VALUE B'1'.
+       01  IND-OFF           PIC 1       VALUE B'0'.
+
+       01  PROV-SW           PIC X.
+              88 PROV-EOF    VALUE 'E'.
+              88 PROV-NOF    VALUE 'N'.
+
+       01  EXTRACT-COUNT     PIC 9(7)    COMP-3    VALUE 0.
+
+       01  EXTRACT-DATE.
+           05  EXT-CD-DATE8      PIC 9(8).
+           05  FILLER            PIC X(13).
+
+       PROCEDURE DIVISION.
+      ********************
+
+       MAIN-LINE.
+           PERFORM INIT-RTN
+           PERFORM EXTRACT-RTN
+           PERFORM TERM-RTN
+           STOP RUN.
+
+      * OPEN FILES AND ESTABLISH TODAY'S EXTRACT DATE -------
+       INIT-RTN.
+           OPEN INPUT  PROVIDE1
+                OUTPUT APEXTR
+           MOVE FUNCTION CURRENT-DATE TO EXTRACT-DATE.
+
+      * READ PROVIDE1 END TO END, WRITING ONE AP RECORD EACH
+       EXTRACT-RTN.
+           READ PROVIDE1 NEXT
+                AT END SET PROV-EOF TO TRUE
+                NOT AT END SET PROV-NOF TO TRUE
+           END-READ
+           PERFORM UNTIL PROV-EOF
+              MOVE PRID    IN PRO-REC     TO AXPRID
+              MOVE PRNAME  IN PRO-REC     TO AXNAME
+              MOVE PRADDR  IN PRO-REC     TO AXADDR
+              MOVE PRCITY  IN PRO-REC     TO AXCITY
+              MOVE PRSTATE IN PRO-REC     TO AXSTATE
+              MOVE PRZIP   IN PRO-REC     TO AXZIP
+              MOVE PRPHONE IN PRO-REC     TO AXPHONE
+              MOVE PRSTAT  IN PRO-REC     TO AXSTAT
+              MOVE PRCAT   IN PRO-REC     TO AXCAT
+              MOVE EXT-CD-DATE8           TO AXEXTDT
+              WRITE APEXTR-REC
+              ADD 1 TO EXTRACT-COUNT
+              READ PROVIDE1 NEXT
+                   AT END SET PROV-EOF TO TRUE
+                   NOT AT END SET PROV-NOF TO TRUE
+              END-READ
+           END-PERFORM.
+
+      * CLOSE FILES --------------------------------------------
+       TERM-RTN.
+           CLOSE PROVIDE1 APEXTR
+           DISPLAY 'PRO2EX - PROVIDERS EXTRACTED: ' EXTRACT-COUNT.
